@@ -0,0 +1,58 @@
+//FILEBATJ JOB (ACCTNO),'NIGHTLY FILE UPDATE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* JOB      : FILEBATJ
+//* FUNCTION : NIGHTLY TRANSACTION EXTRACT / CUSTOMER UPDATE /
+//*            REPORT BATCH STREAM.
+//*
+//*            STEP010 LOADS AND SEQUENCES THE TRANSACTION
+//*            EXTRACT AHEAD OF THE UPDATE RUN.
+//*
+//*            STEP020 RUNS THE CUSTOMER LOAD, TRANSACTION
+//*            UPDATE, AND REPORT PROCESSING.  IT CARRIES A
+//*            COND PARAMETER SO IT IS BYPASSED IF STEP010
+//*            DID NOT COMPLETE CLEAN (CONDITION CODE > 0) -
+//*            INCLUDING THE CASE WHERE THE CUSTOMER OR
+//*            TRANSACTION FILE FAILED TO OPEN.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=HELLOWLD
+//TRANFILE DD  DSN=PROD.TRNX.EXTRACT,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=FILEOPS,COND=(0,NE,STEP010)
+//CUSTFILE DD  DSN=PROD.CUSTOMER.MASTER,DISP=SHR
+//TRNXFILE DD  DSN=PROD.TRNX.MASTER,DISP=SHR
+//RPTFILE  DD  SYSOUT=*
+//EXCPFILE DD  DSN=PROD.TRNX.EXCEPTIONS,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=65)
+//*        CKPTFILE IS KEPT ON BOTH NORMAL AND ABNORMAL STEP
+//*        COMPLETION - FILEOPS ITSELF TRUNCATES IT BACK TO EMPTY
+//*        AFTER A CLEAN RUN THROUGH ITS LAST STEP, SO A RESTART
+//*        AFTER AN ABEND IS THE ONLY CASE WHERE IT STILL HAS
+//*        CHECKPOINT RECORDS ON IT.
+//CKPTFILE DD  DSN=PROD.FILEOPS.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=16)
+//MAILFILE DD  DSN=PROD.CUSTOMER.MAILLIST,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=150)
+//SUSPFILE DD  DSN=PROD.TRNX.SUSPENSE,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=74)
+//HISTFILE DD  DSN=PROD.TRNX.HISTORY,
+//             DISP=(MOD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=34)
+//CSVFILE  DD  DSN=PROD.TRNX.REPORT.CSV,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD  SYSOUT=*
+//
