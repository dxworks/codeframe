@@ -9,25 +9,55 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CUSTOMER-FILE 
+           SELECT CUSTOMER-FILE
                ASSIGN TO CUSTFILE
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID.
            SELECT TRANSACTION-FILE 
                ASSIGN TO TRNXFILE
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS TRNX-ID.
-           SELECT REPORT-FILE 
+           SELECT REPORT-FILE
                ASSIGN TO RPTFILE
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
+           SELECT EXCEPTION-FILE
+               ASSIGN TO EXCPFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT MAILING-FILE
+               ASSIGN TO MAILFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT SUSPENSE-FILE
+               ASSIGN TO SUSPFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT HISTORY-FILE
+               ASSIGN TO HISTFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT CSV-FILE
+               ASSIGN TO CSVFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
        01  CUSTOMER-HEADER-RECORD.
            05  RECORD-TYPE     PIC X(1).
+               88  IS-HEADER-RECORD    VALUE 'H'.
+               88  IS-DETAIL-RECORD    VALUE 'D'.
+               88  IS-TRAILER-RECORD   VALUE 'T'.
            05  HEADER-DATE     PIC X(8).
            05  RECORD-COUNT    PIC 9(5).
        01  CUSTOMER-DETAIL-RECORD.
@@ -42,12 +72,14 @@
        FD  TRANSACTION-FILE.
        01  TRANSACTION-RECORD.
            05  TRNX-ID        PIC X(15).
-           05  TRNX-AMOUNT    PIC 9(9)V99.
+           05  TRNX-AMOUNT    PIC S9(9)V99.
            05  TRNX-DATE      PIC X(8).
        01  TRANSACTION-HEADER-RECORD.
            05  RECORD-TYPE     PIC X(1).
+               88  IS-TRNX-HEADER-RECORD  VALUE 'H'.
            05  BATCH-NUMBER   PIC 9(5).
            05  BATCH-DATE     PIC X(8).
+           05  BATCH-RECORD-COUNT PIC 9(5).
 
        FD  REPORT-FILE.
        01  REPORT-HEADER-RECORD.
@@ -56,15 +88,120 @@
            05  PAGE-NUMBER     PIC 9(5).
        01  REPORT-DETAIL-RECORD.
            05  LINE-TYPE       PIC X(1).
+               88  IS-DETAIL-LINE   VALUE 'D'.
+               88  IS-TRAILER-LINE  VALUE 'T'.
            05  LINE-TEXT       PIC X(132).
+       01  REPORT-TRAILER-RECORD.
+           05  LINE-TYPE             PIC X(1).
+           05  TOTAL-RECORDS-WRITTEN PIC 9(7).
+           05  FILLER                PIC X(124).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05  EXCP-TRNX-ID    PIC X(15).
+           05  EXCP-OPERATION  PIC X(10).
+           05  EXCP-REASON     PIC X(40).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-STEP          PIC 9(1).
+           05  CKPT-LAST-TRNX-ID       PIC X(15).
+           05  CKPT-TRNX-UPDATE-COUNT  PIC 9(5).
+
+       FD  MAILING-FILE.
+       01  MAILING-LABEL-RECORD.
+           05  MAIL-NAME       PIC X(50).
+           05  MAIL-ADDRESS    PIC X(100).
+
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD.
+           05  SUSP-TRNX-ID      PIC X(15).
+           05  SUSP-TRNX-AMOUNT  PIC S9(9)V99.
+           05  SUSP-TRNX-DATE    PIC X(8).
+           05  SUSP-REASON       PIC X(40).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           05  HIST-TRNX-ID      PIC X(15).
+           05  HIST-TRNX-AMOUNT  PIC S9(9)V99.
+           05  HIST-TRNX-DATE    PIC X(8).
+
+       FD  CSV-FILE.
+       01  CSV-RECORD            PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  WS-EOF-FLAG       PIC X VALUE 'N'.
            88  END-OF-FILE    VALUE 'Y'.
        01  WS-RECORD-COUNT   PIC 9(5) VALUE 0.
        01  WS-COUNT          PIC 9(5) VALUE 0.
-       01  WS-INPUT          PIC X(10).
-       01  WS-OUTPUT         PIC X(10).
+       01  WS-EDIT-RESULT    PIC X(1) VALUE 'Y'.
+           88  WS-EDIT-PASSED  VALUE 'Y'.
+           88  WS-EDIT-FAILED  VALUE 'N'.
+       01  WS-EDIT-FAIL-REASON  PIC X(1) VALUE SPACES.
+           88  WS-AMOUNT-EDIT-FAILED       VALUE 'A'.
+           88  WS-CHECK-DIGIT-EDIT-FAILED  VALUE 'C'.
+
+       01  WS-FATAL-ERROR-SWITCH     PIC X(1) VALUE 'N'.
+           88  FATAL-ERROR-DETECTED  VALUE 'Y'.
+
+       01  WS-CUSTOMER-HEADER-COUNT  PIC 9(5) VALUE 0.
+       01  WS-CUSTOMER-DETAIL-COUNT  PIC 9(5) VALUE 0.
+       01  WS-CUSTOMER-TRAILER-COUNT PIC 9(5) VALUE 0.
+
+       01  WS-EXCP-OPERATION  PIC X(10).
+       01  WS-EXCP-REASON     PIC X(40).
+
+       01  WS-REPORT-HEADER-SWITCH    PIC X(1) VALUE 'N'.
+           88  REPORT-HEADER-WRITTEN  VALUE 'Y'.
+       01  WS-LINES-ON-PAGE   PIC 9(2) VALUE 0.
+       01  WS-LINES-PER-PAGE  PIC 9(2) VALUE 55.
+       01  WS-PAGE-NUMBER     PIC 9(5) VALUE 0.
+       01  WS-REPORT-TITLE    PIC X(50)
+               VALUE "CUSTOMER TRANSACTION ACTIVITY REPORT".
+       01  WS-REPORT-DATE     PIC X(8).
+
+       01  WS-CUST-FIRST-NAME   PIC X(15).
+       01  WS-CUST-MIDDLE-NAME  PIC X(15).
+       01  WS-CUST-LAST-NAME    PIC X(20).
+       01  WS-CUST-FULL-NAME    PIC X(50).
+
+      *    Customer ids seen during step 1, carried forward so step 5
+      *    can write one report/CSV line per customer instead of a
+      *    single line off whatever happens to be left in the shared
+      *    CUSTOMER-FILE record buffer (the trailer record, by then).
+       01  WS-CUST-ID-TABLE.
+           05  WS-CUST-ID-ENTRY OCCURS 2000 TIMES PIC X(10).
+       01  WS-RPT-INDEX         PIC 9(5) VALUE 0.
+       01  WS-RPT-CUST-ID       PIC X(10).
+
+       COPY SIMPLE.
+
+       01  WS-CKPT-FILE-STATUS   PIC X(2).
+       01  WS-CKPT-EOF-FLAG      PIC X(1) VALUE 'N'.
+           88  CKPT-AT-END       VALUE 'Y'.
+       01  WS-CKPT-LAST-STEP     PIC 9(1) VALUE 0.
+       01  WS-CKPT-LAST-TRNX-ID  PIC X(15) VALUE SPACES.
+       01  WS-CKPT-TRNX-UPDATE-COUNT PIC 9(5) VALUE 0.
+       01  WS-STEP-NUMBER        PIC 9(1) VALUE 0.
+
+       01  WS-FIELD-EDIT-RESULT  PIC X(1) VALUE 'Y'.
+           88  FIELD-EDIT-PASSED  VALUE 'Y'.
+           88  FIELD-EDIT-FAILED  VALUE 'N'.
+       01  WS-SUSP-REASON        PIC X(40) VALUE SPACES.
+       01  WS-DATE-EDIT-FIELDS.
+           05  WS-DATE-EDIT-CCYY  PIC 9(4).
+           05  WS-DATE-EDIT-MM    PIC 9(2).
+           05  WS-DATE-EDIT-DD    PIC 9(2).
+
+       01  WS-TRNX-UPDATE-COUNT  PIC 9(5) VALUE 0.
+       01  WS-TRNX-HEADER-COUNT  PIC 9(5) VALUE 0.
+       01  WS-TRNX-EOF-FLAG      PIC X(1) VALUE 'N'.
+           88  TRNX-AT-END        VALUE 'Y'.
+
+       01  WS-CSV-FILE-STATUS     PIC X(2).
+       01  WS-CSV-EXTRACT-SWITCH  PIC X(1) VALUE 'N'.
+           88  CSV-EXTRACT-ACTIVE  VALUE 'Y'.
+       01  WS-CSV-LINE            PIC X(80).
 
        PROCEDURE DIVISION.
        1000-MAINLINE.
@@ -79,53 +216,434 @@
        2000-OPEN-FILES.
            OPEN INPUT CUSTOMER-FILE
            OPEN I-O TRANSACTION-FILE
-           OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           OPEN OUTPUT MAILING-FILE
+           OPEN OUTPUT SUSPENSE-FILE
+      *    HISTFILE carries DISP=(MOD,CATLG,DELETE) in the JCL so it
+      *    accumulates archived records run over run - OPEN EXTEND
+      *    appends to it instead of truncating it back to empty the
+      *    way OPEN OUTPUT would.
+           OPEN EXTEND HISTORY-FILE
+           PERFORM 2050-LOAD-CHECKPOINT
+           PERFORM 2070-OPEN-CSV-EXTRACT.
+
+       2070-OPEN-CSV-EXTRACT.
+           OPEN OUTPUT CSV-FILE
+           IF WS-CSV-FILE-STATUS = "00"
+               MOVE 'Y' TO WS-CSV-EXTRACT-SWITCH
+           ELSE
+               MOVE 'N' TO WS-CSV-EXTRACT-SWITCH
+           END-IF.
+
+       2050-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               PERFORM 2060-READ-CHECKPOINT-RECORD
+                   UNTIL CKPT-AT-END
+               CLOSE CHECKPOINT-FILE
+      *        Step 2 is the only step that populates
+      *        WS-TRNX-UPDATE-COUNT, so a restart that skips it (it
+      *        is already checkpointed complete) needs the count it
+      *        left behind restored here for step 7's reconciliation.
+               MOVE WS-CKPT-TRNX-UPDATE-COUNT TO WS-TRNX-UPDATE-COUNT
+           END-IF
+           MOVE 'N' TO WS-CKPT-EOF-FLAG
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+       2060-READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE
+               AT END MOVE 'Y' TO WS-CKPT-EOF-FLAG
+           END-READ
+           IF NOT CKPT-AT-END
+               MOVE CKPT-LAST-STEP TO WS-CKPT-LAST-STEP
+               MOVE CKPT-LAST-TRNX-ID TO WS-CKPT-LAST-TRNX-ID
+               MOVE CKPT-TRNX-UPDATE-COUNT TO WS-CKPT-TRNX-UPDATE-COUNT
+           END-IF.
 
        3000-PROCESS-FILES.
-           PERFORM 3100-READ-CUSTOMER
-           PERFORM 3200-UPDATE-TRANSACTIONS
-           PERFORM 3300-DELETE-OLD-RECORDS
-           PERFORM 3400-START-AT-KEY
-           PERFORM 3500-WRITE-REPORTS
-           PERFORM 3600-DATA-REFERENCES.
+           PERFORM 3050-EXECUTE-STEP
+               VARYING WS-STEP-NUMBER FROM 1 BY 1
+               UNTIL WS-STEP-NUMBER > 7
+                  OR FATAL-ERROR-DETECTED
+           IF NOT FATAL-ERROR-DETECTED
+               PERFORM 3070-CLEAR-CHECKPOINT
+           END-IF.
+
+       3070-CLEAR-CHECKPOINT.
+      *    A clean run through step 7 needs no restart, so truncate
+      *    CHECKPOINT-FILE back to empty instead of leaving behind the
+      *    CKPT-LAST-STEP=7 record that would otherwise make tomorrow's
+      *    normal run look like a completed restart and no-op every
+      *    step. A run that ends with FATAL-ERROR-DETECTED skips this
+      *    and leaves the accumulated per-step records in place for a
+      *    restart to read.
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+       3050-EXECUTE-STEP.
+      *    Step 1 only loads CUSTOMER-FILE into working storage and
+      *    rebuilds MAILING-FILE, which OPEN OUTPUT truncates every
+      *    run regardless of restart - it carries none of its own
+      *    output forward the way steps 2-4 carry TRANSACTION-FILE
+      *    changes. So step 1 runs again on every restart even when
+      *    already checkpointed complete, to rebuild
+      *    WS-CUSTOMER-DETAIL-COUNT/WS-CUST-ID-TABLE for steps 5/6,
+      *    which would otherwise stay zero for the rest of the run.
+           IF WS-STEP-NUMBER = 1
+               PERFORM 3100-READ-CUSTOMER
+               PERFORM 3150-RECONCILE-CUSTOMER-COUNTS
+           END-IF
+           IF WS-STEP-NUMBER > WS-CKPT-LAST-STEP
+               EVALUATE WS-STEP-NUMBER
+                   WHEN 1
+                       CONTINUE
+                   WHEN 2
+                       PERFORM 3200-UPDATE-TRANSACTIONS
+                   WHEN 3
+                       PERFORM 3300-DELETE-OLD-RECORDS
+                   WHEN 4
+                       PERFORM 3400-START-AT-KEY
+                   WHEN 5
+                       PERFORM 3500-WRITE-REPORTS
+                           VARYING WS-RPT-INDEX FROM 1 BY 1
+                           UNTIL WS-RPT-INDEX > WS-CUSTOMER-DETAIL-COUNT
+                              OR WS-RPT-INDEX > 2000
+                   WHEN 6
+                       PERFORM 3600-DATA-REFERENCES
+                       PERFORM 3700-WRITE-REPORT-TRAILER
+                   WHEN 7
+                       PERFORM 3450-READ-TRANSACTION-HEADER
+                       PERFORM 3460-RECONCILE-TRANSACTION-COUNTS
+               END-EVALUATE
+               IF NOT FATAL-ERROR-DETECTED
+                   PERFORM 3060-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       3060-WRITE-CHECKPOINT.
+      *    Only steps 2-4 (transaction update/delete/reposition) ever
+      *    touch a TRANSACTION-RECORD - the other steps would otherwise
+      *    overwrite the checkpoint with whatever happens to be sitting
+      *    unrelated in that buffer. WS-CKPT-LAST-TRNX-ID carries the
+      *    true last value forward across steps that don't apply.
+           MOVE WS-STEP-NUMBER TO CKPT-LAST-STEP
+           IF WS-STEP-NUMBER >= 2 AND WS-STEP-NUMBER <= 4
+               MOVE TRNX-ID TO WS-CKPT-LAST-TRNX-ID
+           END-IF
+           IF WS-STEP-NUMBER = 2
+               MOVE WS-TRNX-UPDATE-COUNT TO WS-CKPT-TRNX-UPDATE-COUNT
+           END-IF
+           MOVE WS-CKPT-LAST-TRNX-ID TO CKPT-LAST-TRNX-ID
+           MOVE WS-CKPT-TRNX-UPDATE-COUNT TO CKPT-TRNX-UPDATE-COUNT
+           WRITE CHECKPOINT-RECORD.
 
        3100-READ-CUSTOMER.
-           READ CUSTOMER-FILE
+           PERFORM 3110-READ-CUSTOMER-HEADER
+           PERFORM 3120-READ-CUSTOMER-DETAIL
+               UNTIL END-OF-FILE.
+
+       3110-READ-CUSTOMER-HEADER.
+           READ CUSTOMER-FILE NEXT RECORD
                AT END MOVE 'Y' TO WS-EOF-FLAG
-           END-READ.
+           END-READ
+           IF NOT END-OF-FILE
+      *        The first record read back is only really the header
+      *        if RECORD-TYPE says so - trusting file position alone
+      *        would misread a differently-typed record's bytes as
+      *        RECORD-COUNT, the same risk 3450 guards against for
+      *        TRANSACTION-FILE.
+               IF IS-HEADER-RECORD
+                   MOVE RECORD-COUNT TO WS-CUSTOMER-HEADER-COUNT
+               ELSE
+                   MOVE 0 TO WS-CUSTOMER-HEADER-COUNT
+               END-IF
+           END-IF.
+
+       3120-READ-CUSTOMER-DETAIL.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ
+           IF NOT END-OF-FILE
+               EVALUATE TRUE
+                   WHEN IS-TRAILER-RECORD
+                       MOVE TRAILER-COUNT TO WS-CUSTOMER-TRAILER-COUNT
+                   WHEN OTHER
+                       ADD 1 TO WS-CUSTOMER-DETAIL-COUNT
+                       PERFORM 3130-BUILD-MAILING-LABEL
+                       PERFORM 3140-STORE-CUSTOMER-ID
+               END-EVALUATE
+           END-IF.
+
+       3130-BUILD-MAILING-LABEL.
+           MOVE SPACES TO WS-CUST-FIRST-NAME WS-CUST-MIDDLE-NAME
+               WS-CUST-LAST-NAME WS-CUST-FULL-NAME
+           UNSTRING CUST-NAME DELIMITED BY SPACE
+               INTO WS-CUST-FIRST-NAME WS-CUST-MIDDLE-NAME
+                    WS-CUST-LAST-NAME
+           STRING WS-CUST-FIRST-NAME DELIMITED BY SPACE
+                  WS-CUST-MIDDLE-NAME DELIMITED BY SPACE
+                  WS-CUST-LAST-NAME DELIMITED BY SPACE
+                  INTO WS-CUST-FULL-NAME
+           MOVE WS-CUST-FULL-NAME TO MAIL-NAME
+           MOVE CUST-ADDRESS TO MAIL-ADDRESS
+           WRITE MAILING-LABEL-RECORD.
+
+       3140-STORE-CUSTOMER-ID.
+           IF WS-CUSTOMER-DETAIL-COUNT <= 2000
+               MOVE CUST-ID TO
+                   WS-CUST-ID-ENTRY(WS-CUSTOMER-DETAIL-COUNT)
+           ELSE
+               DISPLAY "WS-CUST-ID-TABLE FULL - REPORT LINE SKIPPED "
+                   "FOR: " CUST-ID
+           END-IF.
+
+       3150-RECONCILE-CUSTOMER-COUNTS.
+           IF WS-CUSTOMER-DETAIL-COUNT NOT = WS-CUSTOMER-HEADER-COUNT
+              OR WS-CUSTOMER-DETAIL-COUNT NOT =
+                 WS-CUSTOMER-TRAILER-COUNT
+               MOVE 16 TO ERROR-CODE
+               PERFORM 7100-LOOKUP-ERROR-MESSAGE
+               DISPLAY "CUSTOMER FILE OUT OF BALANCE - HEADER="
+                   WS-CUSTOMER-HEADER-COUNT " DETAIL="
+                   WS-CUSTOMER-DETAIL-COUNT " TRAILER="
+                   WS-CUSTOMER-TRAILER-COUNT
+               DISPLAY SIMPLE-ERROR-MESSAGE
+               MOVE 'Y' TO WS-FATAL-ERROR-SWITCH
+               MOVE 16 TO RETURN-CODE
+           END-IF.
 
        3200-UPDATE-TRANSACTIONS.
-           REWRITE TRANSACTION-RECORD
-               INVALID KEY DISPLAY "REWRITE FAILED"
-           END-REWRITE.
+           PERFORM 3210-EDIT-TRANSACTION-FIELDS
+           IF FIELD-EDIT-PASSED
+               CALL 'TRNX-VALIDATE' USING TRNX-ID TRNX-AMOUNT
+                   WS-EDIT-RESULT WS-EDIT-FAIL-REASON
+               IF WS-EDIT-PASSED
+                   REWRITE TRANSACTION-RECORD
+                       INVALID KEY
+                           MOVE "REWRITE" TO WS-EXCP-OPERATION
+                           MOVE "INVALID KEY ON REWRITE"
+                               TO WS-EXCP-REASON
+                           PERFORM 8100-WRITE-EXCEPTION-RECORD
+                       NOT INVALID KEY
+                           ADD 1 TO WS-TRNX-UPDATE-COUNT
+                   END-REWRITE
+               ELSE
+                   MOVE "REWRITE" TO WS-EXCP-OPERATION
+      *            TRNX-VALIDATE fails for two unrelated reasons - a
+      *            non-positive amount or a bad TRNX-ID check digit -
+      *            so log the error code that matches which edit
+      *            actually failed instead of always reporting 97.
+                   IF WS-CHECK-DIGIT-EDIT-FAILED
+                       MOVE 96 TO ERROR-CODE
+                   ELSE
+                       MOVE 97 TO ERROR-CODE
+                   END-IF
+                   PERFORM 7100-LOOKUP-ERROR-MESSAGE
+                   MOVE SIMPLE-ERROR-MESSAGE TO WS-EXCP-REASON
+                   PERFORM 8100-WRITE-EXCEPTION-RECORD
+               END-IF
+           ELSE
+               PERFORM 3220-WRITE-SUSPENSE-RECORD
+           END-IF.
+
+       3210-EDIT-TRANSACTION-FIELDS.
+           MOVE 'Y' TO WS-FIELD-EDIT-RESULT
+           MOVE SPACES TO WS-SUSP-REASON
+           IF TRNX-ID = SPACES
+               MOVE 'N' TO WS-FIELD-EDIT-RESULT
+               MOVE 98 TO ERROR-CODE
+               PERFORM 7100-LOOKUP-ERROR-MESSAGE
+               MOVE SIMPLE-ERROR-MESSAGE TO WS-SUSP-REASON
+           END-IF
+           IF FIELD-EDIT-PASSED AND TRNX-AMOUNT < 0
+               MOVE 'N' TO WS-FIELD-EDIT-RESULT
+               MOVE 97 TO ERROR-CODE
+               PERFORM 7100-LOOKUP-ERROR-MESSAGE
+               MOVE SIMPLE-ERROR-MESSAGE TO WS-SUSP-REASON
+           END-IF
+           IF FIELD-EDIT-PASSED
+               PERFORM 3215-EDIT-TRANSACTION-DATE
+           END-IF.
+
+       3215-EDIT-TRANSACTION-DATE.
+           IF TRNX-DATE IS NOT NUMERIC
+               MOVE 'N' TO WS-FIELD-EDIT-RESULT
+               MOVE 97 TO ERROR-CODE
+               PERFORM 7100-LOOKUP-ERROR-MESSAGE
+               MOVE SIMPLE-ERROR-MESSAGE TO WS-SUSP-REASON
+           ELSE
+               MOVE TRNX-DATE(1:4) TO WS-DATE-EDIT-CCYY
+               MOVE TRNX-DATE(5:2) TO WS-DATE-EDIT-MM
+               MOVE TRNX-DATE(7:2) TO WS-DATE-EDIT-DD
+               IF WS-DATE-EDIT-MM < 1 OR WS-DATE-EDIT-MM > 12
+                  OR WS-DATE-EDIT-DD < 1 OR WS-DATE-EDIT-DD > 31
+                   MOVE 'N' TO WS-FIELD-EDIT-RESULT
+                   MOVE 97 TO ERROR-CODE
+                   PERFORM 7100-LOOKUP-ERROR-MESSAGE
+                   MOVE SIMPLE-ERROR-MESSAGE TO WS-SUSP-REASON
+               END-IF
+           END-IF.
+
+       3220-WRITE-SUSPENSE-RECORD.
+           MOVE TRNX-ID TO SUSP-TRNX-ID
+           MOVE TRNX-AMOUNT TO SUSP-TRNX-AMOUNT
+           MOVE TRNX-DATE TO SUSP-TRNX-DATE
+           MOVE WS-SUSP-REASON TO SUSP-REASON
+           WRITE SUSPENSE-RECORD.
 
        3300-DELETE-OLD-RECORDS.
+      *    Archive the record image before the DELETE is even issued,
+      *    not after it succeeds - so a crash between the two leaves
+      *    the record either still on TRANSACTION-FILE or already in
+      *    HISTORY-FILE, never deleted with zero trace of it.
+           PERFORM 3310-WRITE-HISTORY-RECORD
            DELETE TRANSACTION-FILE
-               INVALID KEY DISPLAY "DELETE FAILED"
+               INVALID KEY
+                   MOVE "DELETE" TO WS-EXCP-OPERATION
+                   MOVE "INVALID KEY ON DELETE" TO WS-EXCP-REASON
+                   PERFORM 8100-WRITE-EXCEPTION-RECORD
            END-DELETE.
 
+       3310-WRITE-HISTORY-RECORD.
+           MOVE TRNX-ID TO HIST-TRNX-ID
+           MOVE TRNX-AMOUNT TO HIST-TRNX-AMOUNT
+           MOVE TRNX-DATE TO HIST-TRNX-DATE
+           WRITE HISTORY-RECORD.
+
        3400-START-AT-KEY.
            START TRANSACTION-FILE
                KEY IS GREATER THAN TRNX-ID
-               INVALID KEY DISPLAY "START FAILED"
+               INVALID KEY
+                   MOVE "START" TO WS-EXCP-OPERATION
+                   MOVE "INVALID KEY ON START" TO WS-EXCP-REASON
+                   PERFORM 8100-WRITE-EXCEPTION-RECORD
            END-START.
 
+       3450-READ-TRANSACTION-HEADER.
+      *    Steps 3 and 4 have already repositioned TRANSACTION-FILE
+      *    away from the top of the key range, so re-establish the
+      *    start-of-file position before reading the header record,
+      *    the same way a freshly OPENed DYNAMIC file would land on
+      *    the first record in key sequence.
+           MOVE LOW-VALUES TO TRNX-ID
+           START TRANSACTION-FILE KEY IS NOT LESS THAN TRNX-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-TRNX-EOF-FLAG
+                   MOVE 0 TO WS-TRNX-HEADER-COUNT
+           END-START
+           IF NOT TRNX-AT-END
+               READ TRANSACTION-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-TRNX-EOF-FLAG
+                       MOVE 0 TO WS-TRNX-HEADER-COUNT
+               END-READ
+           END-IF
+           IF NOT TRNX-AT-END
+      *        The lowest-keyed record is only really the header if
+      *        RECORD-TYPE says so - a detail record with a key that
+      *        happens to sort below every real TRNX-ID would otherwise
+      *        get its bytes misread as BATCH-RECORD-COUNT.
+               IF IS-TRNX-HEADER-RECORD
+                   MOVE BATCH-RECORD-COUNT TO WS-TRNX-HEADER-COUNT
+               ELSE
+                   MOVE 0 TO WS-TRNX-HEADER-COUNT
+               END-IF
+           END-IF.
+
+       3460-RECONCILE-TRANSACTION-COUNTS.
+           IF WS-TRNX-UPDATE-COUNT NOT = WS-TRNX-HEADER-COUNT
+               MOVE 16 TO ERROR-CODE
+               PERFORM 7100-LOOKUP-ERROR-MESSAGE
+               DISPLAY "TRANSACTION FILE OUT OF BALANCE - BATCH="
+                   WS-TRNX-HEADER-COUNT " UPDATED="
+                   WS-TRNX-UPDATE-COUNT
+               DISPLAY SIMPLE-ERROR-MESSAGE
+               MOVE 'Y' TO WS-FATAL-ERROR-SWITCH
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
        3500-WRITE-REPORTS.
-           WRITE REPORT-RECORD FROM SPACES
-               INVALID KEY DISPLAY "WRITE FAILED"
-           END-WRITE
-           ADD 1 TO WS-RECORD-COUNT.
+           MOVE WS-CUST-ID-ENTRY(WS-RPT-INDEX) TO WS-RPT-CUST-ID
+           IF NOT REPORT-HEADER-WRITTEN
+               PERFORM 3510-WRITE-REPORT-HEADER
+           END-IF
+           IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+               PERFORM 3510-WRITE-REPORT-HEADER
+           END-IF
+           MOVE SPACES TO REPORT-DETAIL-RECORD
+           MOVE 'D' TO LINE-TYPE IN REPORT-DETAIL-RECORD
+           MOVE WS-RPT-CUST-ID TO LINE-TEXT(1:10)
+           WRITE REPORT-DETAIL-RECORD
+           ADD 1 TO WS-RECORD-COUNT
+           ADD 1 TO WS-LINES-ON-PAGE
+           IF CSV-EXTRACT-ACTIVE
+               PERFORM 3520-WRITE-CSV-RECORD
+           END-IF.
+
+       3520-WRITE-CSV-RECORD.
+      *    TRANSACTION-RECORD carries no CUST-ID and no paragraph in
+      *    this program ever reads a transaction tied to the customer
+      *    being reported on here, so there is no real transaction to
+      *    pair with WS-RPT-CUST-ID. Rather than print whatever happens
+      *    to be sitting in the TRANSACTION-FILE record buffer as if it
+      *    were that customer's transaction, this extract carries only
+      *    the fields the program can actually vouch for: the customer
+      *    id, its sequence on this run, and the run date.
+           MOVE SPACES TO WS-CSV-LINE
+           STRING WS-RPT-CUST-ID   DELIMITED BY SPACE
+                  ","             DELIMITED BY SIZE
+                  WS-RPT-INDEX    DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  WS-REPORT-DATE  DELIMITED BY SPACE
+               INTO WS-CSV-LINE
+           MOVE WS-CSV-LINE TO CSV-RECORD
+           WRITE CSV-RECORD.
+
+       3510-WRITE-REPORT-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD
+           MOVE WS-REPORT-TITLE TO REPORT-TITLE
+           MOVE WS-REPORT-DATE TO REPORT-DATE
+           MOVE WS-PAGE-NUMBER TO PAGE-NUMBER
+           WRITE REPORT-HEADER-RECORD
+           MOVE 'Y' TO WS-REPORT-HEADER-SWITCH
+           MOVE 0 TO WS-LINES-ON-PAGE.
 
        3600-DATA-REFERENCES.
            COMPUTE WS-RECORD-COUNT = WS-RECORD-COUNT + 1.
            SET END-OF-FILE TO TRUE.
            ADD WS-COUNT TO WS-RECORD-COUNT.
            SUBTRACT 1 FROM WS-RECORD-COUNT.
-           MULTIPLY WS-RECORD-COUNT BY 2.
-           DIVIDE WS-RECORD-COUNT BY 2.
-           CALL 'SUBPROGRAM' USING WS-INPUT WS-OUTPUT.
+           MULTIPLY WS-RECORD-COUNT BY 2 GIVING WS-RECORD-COUNT.
+           DIVIDE WS-RECORD-COUNT BY 2 GIVING WS-RECORD-COUNT.
+
+       3700-WRITE-REPORT-TRAILER.
+           MOVE SPACES TO REPORT-TRAILER-RECORD
+           MOVE 'T' TO LINE-TYPE IN REPORT-TRAILER-RECORD
+           MOVE WS-RECORD-COUNT TO TOTAL-RECORDS-WRITTEN
+           WRITE REPORT-TRAILER-RECORD.
+
+      ******************************************************************
+      * Exception Handling Section
+      ******************************************************************
+       8100-WRITE-EXCEPTION-RECORD.
+           MOVE TRNX-ID TO EXCP-TRNX-ID
+           MOVE WS-EXCP-OPERATION TO EXCP-OPERATION
+           MOVE WS-EXCP-REASON TO EXCP-REASON
+           WRITE EXCEPTION-RECORD.
+
+           COPY PROCEDURES.
 
        9000-CLOSE-FILES.
            CLOSE CUSTOMER-FILE
            CLOSE TRANSACTION-FILE
-           CLOSE REPORT-FILE.
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE MAILING-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE HISTORY-FILE
+           IF CSV-EXTRACT-ACTIVE
+               CLOSE CSV-FILE
+           END-IF.
