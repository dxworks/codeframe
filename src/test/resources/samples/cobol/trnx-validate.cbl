@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRNX-VALIDATE.
+       AUTHOR.        JOHNDOE.
+      ******************************************************************
+      * Program     : TRNX-VALIDATE.CBL
+      * Function    : Edit a transaction amount and TRNX-ID check
+      *               digit on behalf of FILEOPS-DEMO before a
+      *               TRANSACTION-RECORD is rewritten.
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHECK-DIGIT-INDEX      PIC 9(2) VALUE 0.
+       01  WS-CHECK-DIGIT-SUM        PIC 9(4) VALUE 0.
+       01  WS-CHECK-DIGIT-QUOTIENT   PIC 9(4) VALUE 0.
+       01  WS-CHECK-DIGIT-REMAINDER  PIC 9(1) VALUE 0.
+       01  WS-CHECK-DIGIT-CHAR       PIC X(1).
+       01  WS-CHECK-DIGIT-VALUE      PIC 9(1) VALUE 0.
+
+       LINKAGE SECTION.
+       01  TRNX-ID-PARM       PIC X(15).
+       01  TRNX-AMOUNT-PARM   PIC S9(9)V99.
+       01  EDIT-RESULT-CODE   PIC X(1).
+           88  EDIT-PASSED    VALUE 'Y'.
+           88  EDIT-FAILED    VALUE 'N'.
+       01  EDIT-FAIL-REASON   PIC X(1).
+           88  AMOUNT-EDIT-FAILED       VALUE 'A'.
+           88  CHECK-DIGIT-EDIT-FAILED  VALUE 'C'.
+
+       PROCEDURE DIVISION USING TRNX-ID-PARM TRNX-AMOUNT-PARM
+                                 EDIT-RESULT-CODE EDIT-FAIL-REASON.
+       0000-MAIN.
+           MOVE 'Y' TO EDIT-RESULT-CODE
+           MOVE SPACES TO EDIT-FAIL-REASON
+           PERFORM 1000-EDIT-AMOUNT
+           IF EDIT-PASSED
+               PERFORM 2000-EDIT-CHECK-DIGIT
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      * Amount Edit - reject a zero or negative transaction amount
+      ******************************************************************
+       1000-EDIT-AMOUNT.
+           IF TRNX-AMOUNT-PARM NOT > 0
+               MOVE 'N' TO EDIT-RESULT-CODE
+               MOVE 'A' TO EDIT-FAIL-REASON
+           END-IF.
+
+      ******************************************************************
+      * Check-Digit Edit - the last character of TRNX-ID must equal
+      * the sum of the numeric value of the preceding 14 characters,
+      * modulo 10 (non-numeric positions contribute zero)
+      ******************************************************************
+       2000-EDIT-CHECK-DIGIT.
+           MOVE 0 TO WS-CHECK-DIGIT-SUM
+           PERFORM 2100-SUM-DIGIT
+               VARYING WS-CHECK-DIGIT-INDEX FROM 1 BY 1
+               UNTIL WS-CHECK-DIGIT-INDEX > 14
+           DIVIDE WS-CHECK-DIGIT-SUM BY 10
+               GIVING WS-CHECK-DIGIT-QUOTIENT
+               REMAINDER WS-CHECK-DIGIT-REMAINDER
+           MOVE TRNX-ID-PARM(15:1) TO WS-CHECK-DIGIT-CHAR
+           IF WS-CHECK-DIGIT-CHAR IS NUMERIC
+               MOVE WS-CHECK-DIGIT-CHAR TO WS-CHECK-DIGIT-VALUE
+               IF WS-CHECK-DIGIT-VALUE NOT = WS-CHECK-DIGIT-REMAINDER
+                   MOVE 'N' TO EDIT-RESULT-CODE
+                   MOVE 'C' TO EDIT-FAIL-REASON
+               END-IF
+           ELSE
+               MOVE 'N' TO EDIT-RESULT-CODE
+               MOVE 'C' TO EDIT-FAIL-REASON
+           END-IF.
+
+       2100-SUM-DIGIT.
+           MOVE TRNX-ID-PARM(WS-CHECK-DIGIT-INDEX:1)
+               TO WS-CHECK-DIGIT-CHAR
+           IF WS-CHECK-DIGIT-CHAR IS NUMERIC
+               MOVE WS-CHECK-DIGIT-CHAR TO WS-CHECK-DIGIT-VALUE
+               ADD WS-CHECK-DIGIT-VALUE TO WS-CHECK-DIGIT-SUM
+           END-IF.
