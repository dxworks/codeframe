@@ -0,0 +1,37 @@
+      ******************************************************************
+      * Copybook    : SIMPLE
+      * Function    : Common WORKING-STORAGE items for the shared
+      *               validation library. Pairs with the PROCEDURES
+      *               copybook, which operates on these fields.
+      ******************************************************************
+       01  FUNCTION-PARAMETERS.
+           05  FUNC-INPUT      PIC X(20).
+           05  FUNC-OUTPUT     PIC X(20).
+           05  FUNC-RESULT     PIC 9(3).
+
+       01  FUNCTION-ERRORS.
+           05  ERROR-CODE      PIC 9(2).
+
+       01  SIMPLE-ERROR-MESSAGE  PIC X(40) VALUE SPACES.
+
+      *    Error-code-to-message lookup table, built the traditional
+      *    way: literal VALUEs laid down in a FILLER area and then
+      *    viewed as a table through REDEFINES.
+       01  SIMPLE-ERROR-TABLE-VALUES.
+           05  FILLER  PIC X(42)
+               VALUE "00NO ERROR                                ".
+           05  FILLER  PIC X(42)
+               VALUE "16CONTROL TOTALS OUT OF BALANCE           ".
+           05  FILLER  PIC X(42)
+               VALUE "96EDIT FAILED - INVALID CHECK DIGIT       ".
+           05  FILLER  PIC X(42)
+               VALUE "97EDIT FAILED - INVALID AMOUNT OR DATE    ".
+           05  FILLER  PIC X(42)
+               VALUE "98REQUIRED INPUT FIELD IS BLANK           ".
+           05  FILLER  PIC X(42)
+               VALUE "99UNKNOWN ERROR CODE                      ".
+       01  SIMPLE-ERROR-TABLE REDEFINES SIMPLE-ERROR-TABLE-VALUES.
+           05  SIMPLE-ERROR-ENTRY OCCURS 6 TIMES
+                   INDEXED BY SIMPLE-ERROR-IDX.
+               10  SIMPLE-ERROR-CODE-TBL  PIC 9(2).
+               10  SIMPLE-ERROR-TEXT-TBL  PIC X(40).
