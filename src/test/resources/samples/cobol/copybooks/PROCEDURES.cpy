@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook    : PROCEDURES
+      * Function    : Shared PROCEDURE DIVISION paragraphs for the
+      *               validation library. Operates on the fields
+      *               brought in by COPY SIMPLE - the calling program
+      *               PERFORMs these paragraphs by name; the copybook
+      *               itself contains no STOP RUN/GOBACK so it is safe
+      *               to COPY into any program's PROCEDURE DIVISION.
+      ******************************************************************
+       7000-EDIT-COMMON-INPUT.
+           IF FUNC-INPUT = SPACES
+               MOVE 98 TO ERROR-CODE
+           ELSE
+               MOVE 00 TO ERROR-CODE
+           END-IF
+           PERFORM 7100-LOOKUP-ERROR-MESSAGE.
+
+       7100-LOOKUP-ERROR-MESSAGE.
+           SET SIMPLE-ERROR-IDX TO 1
+           SEARCH SIMPLE-ERROR-ENTRY
+               AT END
+                   MOVE "UNKNOWN ERROR CODE" TO SIMPLE-ERROR-MESSAGE
+               WHEN SIMPLE-ERROR-CODE-TBL(SIMPLE-ERROR-IDX) = ERROR-CODE
+                   MOVE SIMPLE-ERROR-TEXT-TBL(SIMPLE-ERROR-IDX)
+                       TO SIMPLE-ERROR-MESSAGE
+           END-SEARCH.
