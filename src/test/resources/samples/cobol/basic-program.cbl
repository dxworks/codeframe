@@ -1,7 +1,21 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-WORLD.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE
+               ASSIGN TO TRANFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE.
+       01  TRAN-INPUT-RECORD.
+           05  TRAN-ID         PIC 9(5).
+           05  TRAN-AMT        PIC 9(8)V99.
+
        WORKING-STORAGE SECTION.
        01 WS-NAME PIC X(20).
        01  WS-TABLE.
@@ -18,42 +32,100 @@
            05  WS-TRAN-REC OCCURS 100 TIMES.
                10  WS-TRAN-ID PIC 9(5).
                10  WS-TRAN-AMT PIC 9(8)V99.
-       01  WS-TRAN-COUNTER PIC 9(3).
+       01  WS-TRAN-COUNTER PIC 9(3) VALUE 0.
+       01  WS-TRAN-EOF-FLAG PIC X(1) VALUE 'N'.
+           88  WS-TRAN-AT-END VALUE 'Y'.
+       01  WS-SORT-I PIC 9(3).
+       01  WS-SORT-J PIC 9(3).
+       01  WS-SORT-TEMP-ID PIC 9(5).
+       01  WS-SORT-TEMP-AMT PIC 9(8)V99.
 
        PROCEDURE DIVISION.
        1000-MAIN.
            MOVE "HELLO" TO WS-NAME
            DISPLAY WS-NAME
-           
+
            MOVE 1 TO WS-INDEX1
            MOVE 2 TO WS-INDEX2
-           
+
            MOVE 100 TO WS-COL(WS-INDEX1, WS-INDEX2)
            ADD 50 TO WS-COL(WS-INDEX1, WS-INDEX2)
-           
-           COMPUTE WS-COL(WS-INDEX1, WS-INDEX2) = 
+
+           COMPUTE WS-COL(WS-INDEX1, WS-INDEX2) =
                    WS-COL(WS-INDEX1, WS-INDEX2) + 25
-           
+
       *    STRING statement test
            STRING "HELLO" INTO WS-FULL-NAME
            STRING WS-FIRST-NAME DELIMITED BY SPACE
-                  WS-MIDDLE-NAME DELIMITED BY SPACE  
+                  WS-MIDDLE-NAME DELIMITED BY SPACE
                   WS-LAST-NAME DELIMITED BY SPACE
                   INTO WS-FULL-NAME
-           
+
       *    EVALUATE statement test
            EVALUATE WS-STATUS-CODE
                WHEN 0 DISPLAY "Success"
                WHEN 1 DISPLAY "Warning"
                WHEN OTHER DISPLAY "Error"
            END-EVALUATE
-           
+
       *    INITIALIZE statement test
            INITIALIZE WS-TRANSACTION-TABLE
            INITIALIZE WS-FIRST-NAME WS-LAST-NAME
-           
+
+      *    Load the in-memory transaction table from the extract file
+      *    and put it into TRAN-ID sequence
+           PERFORM 2000-LOAD-TRANSACTIONS
+           PERFORM 3000-SORT-TRANSACTIONS
+
       *    Additional DISPLAY with identifier operands
            DISPLAY WS-FULL-NAME
            DISPLAY WS-TRAN-COUNTER
-           
+
            STOP RUN.
+
+      *    Read the transaction extract into WS-TRANSACTION-TABLE,
+      *    guarding against overflow once the table is full
+       2000-LOAD-TRANSACTIONS.
+           OPEN INPUT TRAN-FILE
+           PERFORM 2100-READ-TRANSACTION
+               UNTIL WS-TRAN-AT-END
+           CLOSE TRAN-FILE.
+
+       2100-READ-TRANSACTION.
+           READ TRAN-FILE
+               AT END MOVE 'Y' TO WS-TRAN-EOF-FLAG
+           END-READ
+           IF NOT WS-TRAN-AT-END
+               IF WS-TRAN-COUNTER < 100
+                   ADD 1 TO WS-TRAN-COUNTER
+                   MOVE TRAN-ID TO WS-TRAN-ID(WS-TRAN-COUNTER)
+                   MOVE TRAN-AMT TO WS-TRAN-AMT(WS-TRAN-COUNTER)
+               ELSE
+                   DISPLAY "WS-TRANSACTION-TABLE FULL - "
+                       "RECORD SKIPPED: " TRAN-ID
+               END-IF
+           END-IF.
+
+      *    Simple ascending bubble sort of the loaded table on
+      *    WS-TRAN-ID
+       3000-SORT-TRANSACTIONS.
+           PERFORM 3010-BUBBLE-PASS
+               VARYING WS-SORT-I FROM 1 BY 1
+               UNTIL WS-SORT-I >= WS-TRAN-COUNTER.
+
+       3010-BUBBLE-PASS.
+           PERFORM 3020-COMPARE-SWAP
+               VARYING WS-SORT-J FROM 1 BY 1
+               UNTIL WS-SORT-J > WS-TRAN-COUNTER - WS-SORT-I.
+
+       3020-COMPARE-SWAP.
+           IF WS-TRAN-ID(WS-SORT-J) > WS-TRAN-ID(WS-SORT-J + 1)
+               MOVE WS-TRAN-ID(WS-SORT-J) TO WS-SORT-TEMP-ID
+               MOVE WS-TRAN-AMT(WS-SORT-J) TO WS-SORT-TEMP-AMT
+               MOVE WS-TRAN-ID(WS-SORT-J + 1) TO
+                   WS-TRAN-ID(WS-SORT-J)
+               MOVE WS-TRAN-AMT(WS-SORT-J + 1) TO
+                   WS-TRAN-AMT(WS-SORT-J)
+               MOVE WS-SORT-TEMP-ID TO WS-TRAN-ID(WS-SORT-J + 1)
+               MOVE WS-SORT-TEMP-AMT TO WS-TRAN-AMT(WS-SORT-J + 1)
+           END-IF.
