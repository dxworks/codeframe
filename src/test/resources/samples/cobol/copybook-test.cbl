@@ -4,16 +4,15 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        COPY SIMPLE.
-       
-       01  FUNCTION-PARAMETERS.
-           05  FUNC-INPUT      PIC X(20).
-           05  FUNC-OUTPUT     PIC X(20).
-           05  FUNC-RESULT     PIC 9(3).
 
-       01  FUNCTION-ERRORS.
-           05  ERROR-CODE      PIC 9(2).
-           
-       01 WS-RESULT PIC 9(5).
+       01  WS-RESULT PIC 9(5).
 
        PROCEDURE DIVISION.
+       1000-MAIN.
+           MOVE "SAMPLE INPUT VALUE" TO FUNC-INPUT
+           PERFORM 7000-EDIT-COMMON-INPUT
+           MOVE ERROR-CODE TO WS-RESULT
+           DISPLAY SIMPLE-ERROR-MESSAGE
+           STOP RUN.
+
            COPY PROCEDURES.
